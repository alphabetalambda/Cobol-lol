@@ -0,0 +1,169 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. varsrpt.
+000300 AUTHOR. LodoreStiffler.
+000400* Weekly reconciliation report over the VARS AUDITLOG history
+000500* file.  Prints one line per run showing the run date, shift,
+000600* banner text, and return code so operations can confirm the
+000700* banner fired cleanly on every shift with no gaps.
+000750*
+000760*-----------------------------------------------------------*
+000770* MODIFICATION HISTORY                                      *
+000780*-----------------------------------------------------------*
+000790* DATE       INIT DESCRIPTION                                *
+000800* 2026-08-08 RLS  Original program.                         *
+000801* 2026-08-08 RLS  Widened detail message field to match the *
+000802*                 AUDITREC copybook; added an optional PARM  *
+000803*                 date range so a run can be scoped to one   *
+000804*                 week of history instead of the whole file. *
+000805* 2026-08-08 RLS  Widened detail message field again to      *
+000806*                 PIC X(78) to match AUDITREC's latest width; *
+000807*                 widened RPT-LINE and the MESSAGE heading    *
+000808*                 to match.                                  *
+000810*-----------------------------------------------------------*
+000900 ENVIRONMENT DIVISION.
+000910 INPUT-OUTPUT SECTION.
+000920 FILE-CONTROL.
+000930     SELECT AUDITLOG ASSIGN TO AUDITLOG
+000940         ORGANIZATION IS SEQUENTIAL.
+000950     SELECT RPTOUT ASSIGN TO RPTOUT
+000960         ORGANIZATION IS SEQUENTIAL.
+000970*
+001000 DATA DIVISION.
+001010 FILE SECTION.
+001020 FD  AUDITLOG
+001030     RECORDING MODE IS F.
+001040     COPY auditrec.
+001050*
+001060 FD  RPTOUT
+001070     RECORDING MODE IS F.
+001080 01  RPT-LINE                    PIC X(102).
+001090 WORKING-STORAGE SECTION.
+001100*
+001110*-----------------------------------------------------------*
+001120* SWITCHES                                                  *
+001130*-----------------------------------------------------------*
+001140 01  WS-SWITCHES.
+001150     05  WS-AUDITLOG-EOF-SW      PIC X(01) VALUE 'N'.
+001160         88  WS-AUDITLOG-EOF                VALUE 'Y'.
+001162     05  WS-DATE-FILTER-SW       PIC X(01) VALUE 'N'.
+001164         88  WS-DATE-FILTER-ACTIVE          VALUE 'Y'.
+001170*
+001180*-----------------------------------------------------------*
+001190* COUNTERS                                                  *
+001200*-----------------------------------------------------------*
+001210 01  WS-LINE-COUNT               PIC 9(06) COMP VALUE ZERO.
+001215 01  WS-LINE-COUNT-EDIT          PIC ZZZZZ9.
+001220*
+001230*-----------------------------------------------------------*
+001240* REPORT LINE WORK AREAS                                    *
+001250*-----------------------------------------------------------*
+001260 01  WS-DATE-EDIT                PIC 99/99/99.
+001270 01  WS-HEADING-1.
+001280     05  FILLER                  PIC X(20)
+001290         VALUE 'VARS BANNER HISTORY'.
+001300 01  WS-HEADING-2.
+001310     05  FILLER                  PIC X(10) VALUE 'RUN DATE'.
+001320     05  FILLER                  PIC X(08) VALUE 'SHIFT'.
+001330     05  FILLER                  PIC X(78) VALUE 'MESSAGE'.
+001335     05  FILLER                  PIC X(02) VALUE SPACES.
+001340     05  FILLER                  PIC X(04) VALUE 'RC'.
+001350 01  WS-DETAIL-LINE.
+001360     05  WS-D-DATE               PIC 99/99/99.
+001370     05  FILLER                  PIC X(02) VALUE SPACES.
+001380     05  WS-D-SHIFT              PIC X(01).
+001390     05  FILLER                  PIC X(07) VALUE SPACES.
+001400     05  WS-D-MESSAGE            PIC X(78).
+001410     05  FILLER                  PIC X(02) VALUE SPACES.
+001420     05  WS-D-RETURN-CODE        PIC 9(04).
+001425 LINKAGE SECTION.
+001426*
+001427*-----------------------------------------------------------*
+001428* OPTIONAL PARM - WHEN SUPPLIED, RESTRICTS THE REPORT TO ONE *
+001429* WEEK OF HISTORY (INCLUSIVE START/END DATES, YYMMDD EACH).  *
+001430* THE HALFWORD BINARY LENGTH FIELD MVS PLACES AHEAD OF THE   *
+001431* PARM TEXT IS DECLARED FIRST, AS IN VARS.  WHEN NO PARM IS  *
+001432* SUPPLIED (STAND-ALONE RUN), THE FULL HISTORY IS REPORTED.  *
+001433*-----------------------------------------------------------*
+001434 01  LS-PARM.
+001435     05  LS-PARM-LEN             PIC S9(4) COMP.
+001436     05  LS-PARM-DATA.
+001437         10  LS-WEEK-START-DATE  PIC 9(06).
+001438         10  LS-WEEK-END-DATE    PIC 9(06).
+001439 PROCEDURE DIVISION USING LS-PARM.
+001440*
+002000 0000-MAINLINE.
+002010     PERFORM 1000-INITIALIZE
+002020         THRU 1000-EXIT.
+002030     PERFORM 2000-PROCESS-AUDIT-RECORD
+002040         THRU 2000-EXIT
+002050         UNTIL WS-AUDITLOG-EOF.
+002060     PERFORM 9000-TERMINATE
+002070         THRU 9000-EXIT.
+002080     STOP RUN.
+002090*
+003000*-----------------------------------------------------------*
+003010* 1000-INITIALIZE - OPEN FILES AND PRINT REPORT HEADINGS     *
+003020*-----------------------------------------------------------*
+003030 1000-INITIALIZE.
+003035     IF LS-PARM-LEN >= 12
+003036         MOVE 'Y' TO WS-DATE-FILTER-SW
+003037     END-IF.
+003040     OPEN INPUT AUDITLOG.
+003050     OPEN OUTPUT RPTOUT.
+003060     MOVE WS-HEADING-1 TO RPT-LINE.
+003070     WRITE RPT-LINE.
+003080     MOVE WS-HEADING-2 TO RPT-LINE.
+003090     WRITE RPT-LINE.
+003100     PERFORM 1100-READ-AUDIT-RECORD
+003110         THRU 1100-EXIT.
+003120 1000-EXIT.
+003130     EXIT.
+003140*
+004000*-----------------------------------------------------------*
+004010* 1100-READ-AUDIT-RECORD - GET THE NEXT HISTORY RECORD       *
+004020*-----------------------------------------------------------*
+004030 1100-READ-AUDIT-RECORD.
+004040     READ AUDITLOG
+004050         AT END
+004060             MOVE 'Y' TO WS-AUDITLOG-EOF-SW
+004070     END-READ.
+004080 1100-EXIT.
+004090     EXIT.
+004100*
+005000*-----------------------------------------------------------*
+005010* 2000-PROCESS-AUDIT-RECORD - FORMAT AND PRINT ONE LINE      *
+005020*-----------------------------------------------------------*
+005030 2000-PROCESS-AUDIT-RECORD.
+005031     IF WS-DATE-FILTER-ACTIVE
+005032         IF AUD-RUN-DATE < LS-WEEK-START-DATE
+005033             OR AUD-RUN-DATE > LS-WEEK-END-DATE
+005034             GO TO 2000-SKIP-RECORD
+005035         END-IF
+005036     END-IF.
+005040     MOVE AUD-RUN-DATE TO WS-D-DATE.
+005050     MOVE AUD-SHIFT-CODE TO WS-D-SHIFT.
+005060     MOVE AUD-MESSAGE TO WS-D-MESSAGE.
+005070     MOVE AUD-RETURN-CODE TO WS-D-RETURN-CODE.
+005080     MOVE WS-DETAIL-LINE TO RPT-LINE.
+005090     WRITE RPT-LINE.
+005100     ADD 1 TO WS-LINE-COUNT.
+005105 2000-SKIP-RECORD.
+005110     PERFORM 1100-READ-AUDIT-RECORD
+005120         THRU 1100-EXIT.
+005130 2000-EXIT.
+005140     EXIT.
+005150*
+006000*-----------------------------------------------------------*
+006010* 9000-TERMINATE - PRINT THE LINE COUNT AND CLOSE THE FILES  *
+006020*-----------------------------------------------------------*
+006030 9000-TERMINATE.
+006040     MOVE SPACES TO RPT-LINE.
+006045     MOVE WS-LINE-COUNT TO WS-LINE-COUNT-EDIT.
+006050     STRING 'TOTAL RUNS REPORTED: ' DELIMITED BY SIZE
+006060            WS-LINE-COUNT-EDIT    DELIMITED BY SIZE
+006070       INTO RPT-LINE.
+006080     WRITE RPT-LINE.
+006090     CLOSE AUDITLOG.
+006100     CLOSE RPTOUT.
+006110 9000-EXIT.
+006120     EXIT.
