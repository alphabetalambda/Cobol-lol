@@ -0,0 +1,19 @@
+000100*-----------------------------------------------------------*
+000110* AUDITREC.CPY                                               *
+000120* SHARED RECORD LAYOUT FOR THE VARS AUDITLOG FILE.  COPIED   *
+000130* INTO BOTH THE WRITER (VARS) AND THE WEEKLY REPORT PROGRAM  *
+000140* (VARSRPT) SO THE TWO NEVER DRIFT APART.                    *
+000150*-----------------------------------------------------------*
+000160* DATE       INIT DESCRIPTION                                *
+000170* 2026-08-08 RLS  Original copybook.                        *
+000175* 2026-08-08 RLS  Widened AUD-MESSAGE to match WS-MESSAGE so *
+000176*                 shift-table text is no longer truncated.  *
+000177* 2026-08-08 RLS  Widened AUD-MESSAGE again to PIC X(78) to  *
+000178*                 match PARM-RECORD/WS-SHIFT-MSG capacity.  *
+000180*-----------------------------------------------------------*
+000190 01  AUDIT-RECORD.
+000200     05  AUD-RUN-DATE             PIC 9(06).
+000210     05  AUD-RUN-TIME             PIC 9(08).
+000220     05  AUD-SHIFT-CODE           PIC X(01).
+000230     05  AUD-MESSAGE              PIC X(78).
+000240     05  AUD-RETURN-CODE          PIC 9(04).
