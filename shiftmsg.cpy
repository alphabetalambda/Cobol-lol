@@ -0,0 +1,21 @@
+000100*-----------------------------------------------------------*
+000110* SHIFTMSG.CPY                                               *
+000120* PER-SHIFT BANNER MESSAGE TABLE, KEYED BY ONE-BYTE SHIFT    *
+000130* CODE.  LOADED VIA REDEFINES SO THE TABLE CAN BE MAINTAINED *
+000140* AS A SET OF LITERALS BELOW RATHER THAN BUILT AT RUN TIME.  *
+000150*-----------------------------------------------------------*
+000160* DATE       INIT DESCRIPTION                                *
+000170* 2026-08-08 RLS  Original copybook.                        *
+000180*-----------------------------------------------------------*
+000190 01  WS-SHIFT-TABLE.
+000200     05  FILLER              PIC X(79)
+000205         VALUE '1FIRST SHIFT - REVIEW SCHEDULE BEFORE START.'.
+000210     05  FILLER              PIC X(79)
+000215         VALUE '2SECOND SHIFT - REVIEW HANDOFF NOTES.'.
+000220     05  FILLER              PIC X(79)
+000225         VALUE '3THIRD SHIFT - CONFIRM BACKUPS BEFORE BATCH.'.
+000260 01  WS-SHIFT-TABLE-R REDEFINES WS-SHIFT-TABLE.
+000270     05  WS-SHIFT-ENTRY OCCURS 3 TIMES
+000280                        INDEXED BY WS-SHIFT-IDX.
+000290         10  WS-SHIFT-CODE   PIC X(01).
+000300         10  WS-SHIFT-MSG    PIC X(78).
