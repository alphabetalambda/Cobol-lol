@@ -0,0 +1,56 @@
+//VARSJOB  JOB (ACCTNO),'BATCH BANNER',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*************************************************************
+//* VARSJOB - NIGHTLY BATCH CYCLE                              *
+//*                                                             *
+//* STEP010 RUNS VARS TO DISPLAY AND LOG THE SHIFT-START        *
+//* BANNER BEFORE THE REAL OVERNIGHT STEPS ARE LAUNCHED.        *
+//* PARM PASSES A ONE-BYTE SHIFT CODE (1/2/3) FOLLOWED BY A     *
+//* ONE-BYTE RESTART INDICATOR (N = NORMAL START, Y = THIS IS   *
+//* A RESTART OF THE BATCH CYCLE) TO VARS.  ON A RESTART FROM   *
+//* THIS STEP, CHANGE THE PARM BELOW TO '1Y' (OR THE SHIFT      *
+//* CODE IN EFFECT) BEFORE RESUBMITTING.                        *
+//* PAGEEXT IS PICKED UP BY THE PAGING/CHAT GATEWAY MIDDLEWARE   *
+//* SO ON-CALL STAFF ARE NOTIFIED WHEN THE BATCH WINDOW OPENS.   *
+//*                                                             *
+//* NOTE ON RESTARTS FROM A LATER STEP: AN OPERATOR RESTART OF  *
+//* STEP020 OR STEP030 (RESTART=STEP020/STEP030) BYPASSES       *
+//* STEP010 ENTIRELY, SO VARS DOES NOT RUN AND NO RESTARTED     *
+//* BANNER, AUDITLOG ENTRY, OR PAGEEXT NOTICE IS PRODUCED FOR    *
+//* THAT RESTART.  THIS IS A LIMIT OF USING THE STANDARD MVS    *
+//* RESTART= FACILITY, WHICH SKIPS EVERYTHING AHEAD OF THE       *
+//* NAMED STEP BY DESIGN - NO STEP CAN RUN CODE IT NEVER REACHES.*
+//* OPERATIONS PROCEDURE: BEFORE RESTARTING AT STEP020 OR        *
+//* STEP030, RESUBMIT STEP010 BY ITSELF WITH PARM='1Y' (SHIFT    *
+//* CODE IN EFFECT) SO THE RESTART IS STILL ANNOUNCED AND LOGGED.*
+//*************************************************************
+//*
+//STEP010  EXEC PGM=VARS,PARM='1N'
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//PARMFILE DD DSN=PROD.BATCH.PARM(BANNER),DISP=SHR
+//AUDITLOG DD DSN=PROD.BATCH.AUDIT.HIST,
+//            DISP=(MOD,KEEP,KEEP),
+//            DCB=(RECFM=FB,LRECL=97),
+//            SPACE=(CYL,(1,1),RLSE)
+//PAGEEXT  DD DSN=PROD.BATCH.PAGE.EXTRACT,
+//            DISP=(MOD,CATLG,DELETE),
+//            DCB=(RECFM=FB,LRECL=94),
+//            SPACE=(TRK,(1,1),RLSE)
+//SYSOUT   DD SYSOUT=*
+//*
+//*************************************************************
+//* STEP020 ONWARD - THE REAL OVERNIGHT BATCH CYCLE.  THESE    *
+//* STEPS ARE SKIPPED IF VARS DID NOT DISPLAY A VALID BANNER   *
+//* (RETURN-CODE 8 = BLANK MESSAGE, 16 = UNRECOGNIZED SHIFT     *
+//* CODE WITH NO PARMFILE OVERRIDE - VARS ITSELF NEVER GOES     *
+//* ABOVE 16).                                                  *
+//*************************************************************
+//*
+//STEP020  EXEC PGM=NIGHTLY1,COND=(4,GE,STEP010)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=NIGHTLY2,COND=(4,GE,STEP010)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
