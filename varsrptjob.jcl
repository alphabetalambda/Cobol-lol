@@ -0,0 +1,19 @@
+//VARSRPTJ JOB (ACCTNO),'BANNER WEEKLY RPT',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*************************************************************
+//* VARSRPTJ - WEEKLY VARS BANNER HISTORY REPORT               *
+//*                                                             *
+//* RUNS VARSRPT AGAINST THE ACCUMULATING AUDITLOG WRITTEN BY   *
+//* VARSJOB.  PARM CARRIES THE INCLUSIVE REPORTING WEEK AS TWO  *
+//* SIX-DIGIT YYMMDD DATES - START DATE FOLLOWED BY END DATE -  *
+//* SO EACH RUN COVERS ONE WEEK OF HISTORY INSTEAD OF EVERY RUN *
+//* SINCE AUDITLOG WAS FIRST CATALOGED.  UPDATE THE PARM BELOW  *
+//* EACH WEEK BEFORE SUBMITTING.                                *
+//*************************************************************
+//*
+//STEP010  EXEC PGM=VARSRPT,PARM='260801260807'
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//AUDITLOG DD DSN=PROD.BATCH.AUDIT.HIST,DISP=SHR
+//RPTOUT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
