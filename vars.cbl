@@ -2,12 +2,322 @@
 000200 PROGRAM-ID. vars.
 000300 AUTHOR. LodoreStiffler.
 000400* This program demonstrates the use of variables in COBOL.
-000500* It will declare a variable, assign a value to it, and display 
+000500* It will declare a variable, assign a value to it, and display
 000600* the valueon the screen.
-000700 DATA DIVISION.
-000800 WORKING-STORAGE SECTION.
-000900 01 WS-MESSAGE PIC X(20) VALUE "Hello, COBOL!".
-001000 PROCEDURE DIVISION.
-001100     DISPLAY WS-MESSAGE.
-001200     STOP RUN.
-
+000650*
+000660*-----------------------------------------------------------*
+000670* MODIFICATION HISTORY                                      *
+000680*-----------------------------------------------------------*
+000690* DATE       INIT DESCRIPTION                                *
+000700* 2026-08-08 RLS  Banner text now comes from PARMFILE       *
+000710*                 instead of a hardcoded VALUE clause.      *
+000715* 2026-08-08 RLS  Added AUDITLOG history record on each run.*
+000717* 2026-08-08 RLS  Added per-shift message table lookup; the *
+000718*                 parameter record widened to hold a shift  *
+000719*                 message so it can carry the full text.    *
+000720* 2026-08-08 RLS  Set RETURN-CODE for downstream JCL steps  *
+000721*                 instead of a bare STOP RUN.               *
+000723* 2026-08-08 RLS  Console banner now carries the run date   *
+000724*                 and time it fired.                        *
+000726* 2026-08-08 RLS  Added restart indicator byte to the PARM   *
+000727*                 so a recovery run shows a distinct banner.*
+000729* 2026-08-08 RLS  Reject blank or oversize banner text       *
+000730*                 instead of truncating it silently.        *
+000732* 2026-08-08 RLS  AUDITLOG layout moved to AUDITREC copybook *
+000733*                 and now carries the shift code, shared     *
+000734*                 with the new weekly VARSRPT program.       *
+000736* 2026-08-08 RLS  Write a PAGEEXT record for the paging/chat *
+000737*                 gateway whenever a banner is displayed.    *
+000739* 2026-08-08 RLS  Widened WS-MESSAGE so shift-table text is  *
+000740*                 no longer rejected as oversize; PAGEEXT is *
+000741*                 now appended to like AUDITLOG rather than   *
+000742*                 assumed new; PARM linkage now accounts for *
+000743*                 the length prefix MVS passes ahead of the  *
+000744*                 PARM text.                                 *
+000746* 2026-08-08 RLS  Guarded LS-SHIFT-CODE/LS-RESTART-IND with  *
+000747*                 LS-PARM-LEN so a stand-alone run with no    *
+000748*                 PARM reliably falls back to shift 1/normal  *
+000749*                 start rather than trusting unset linkage;   *
+000750*                 unrecognized shift codes now report a       *
+000751*                 distinct diagnostic banner instead of        *
+000752*                 falling through to a blank-message reject.  *
+000753* 2026-08-08 RLS  Unrecognized shift code now sets a distinct  *
+000754*                 nonzero RETURN-CODE (16) instead of sailing  *
+000755*                 through validation as if it were a normal    *
+000756*                 message; a PARMFILE override still takes     *
+000757*                 priority and clears the condition.  Widened  *
+000758*                 WS-MESSAGE/AUD-MESSAGE/PGX-MESSAGE to X(78)   *
+000759*                 to match PARM-RECORD/WS-SHIFT-MSG so text up  *
+000760*                 to the declared capacity is never wrongly     *
+000761*                 rejected as oversize; PARMFILE OPEN failures  *
+000762*                 (missing dataset) now fall back to the        *
+000763*                 shift-table message instead of abending.      *
+000764*-----------------------------------------------------------*
+000800 ENVIRONMENT DIVISION.
+000810 INPUT-OUTPUT SECTION.
+000820 FILE-CONTROL.
+000830     SELECT PARMFILE ASSIGN TO PARMFILE
+000835         ORGANIZATION IS SEQUENTIAL
+000840         FILE STATUS IS WS-PARMFILE-STATUS.
+000845     SELECT AUDITLOG ASSIGN TO AUDITLOG
+000846         ORGANIZATION IS SEQUENTIAL.
+000847     SELECT PAGEEXT ASSIGN TO PAGEEXT
+000848         ORGANIZATION IS SEQUENTIAL.
+000850*
+000900 DATA DIVISION.
+000910 FILE SECTION.
+000920 FD  PARMFILE
+000930     RECORDING MODE IS F.
+000940 01  PARM-RECORD                 PIC X(78).
+000945*
+000950 FD  AUDITLOG
+000955     RECORDING MODE IS F.
+000960     COPY auditrec.
+000965*
+000970 FD  PAGEEXT
+000975     RECORDING MODE IS F.
+000980 01  PAGE-EXTRACT-RECORD.
+000981     05  PGX-RUN-DATE             PIC 9(06).
+000982     05  PGX-RUN-TIME             PIC 9(08).
+000983     05  PGX-SHIFT-CODE           PIC X(01).
+000984     05  PGX-RESTART-IND          PIC X(01).
+000985     05  PGX-MESSAGE              PIC X(78).
+001000 WORKING-STORAGE SECTION.
+001010*
+001020*-----------------------------------------------------------*
+001030* SWITCHES                                                  *
+001040*-----------------------------------------------------------*
+001050 01  WS-SWITCHES.
+001060     05  WS-PARMFILE-EOF-SW      PIC X(01) VALUE 'N'.
+001070         88  WS-PARMFILE-EOF               VALUE 'Y'.
+001071     05  WS-SHIFT-FOUND-SW       PIC X(01) VALUE 'N'.
+001072         88  WS-SHIFT-FOUND                 VALUE 'Y'.
+001073     05  WS-RESTART-SW           PIC X(01) VALUE 'N'.
+001074         88  WS-RESTART-RUN                 VALUE 'Y'.
+001075     05  WS-PARMFILE-STATUS      PIC X(02) VALUE '00'.
+001080*
+001081*-----------------------------------------------------------*
+001082* MESSAGE VALIDATION RETURN CODE                            *
+001083*   0000 = VALID MESSAGE DISPLAYED                          *
+001084*   0008 = BLANK MESSAGE - NOTHING TO DISPLAY               *
+001085*   0016 = UNRECOGNIZED SHIFT CODE, NO PARMFILE OVERRIDE -  *
+001086*          NOTHING TO DISPLAY.  (OVERSIZE TEXT CANNOT OCCUR *
+001087*          HERE - EVERY SOURCE THAT CAN POPULATE THE RAW    *
+001088*          MESSAGE IS THE SAME PIC X(78) WIDTH AS THE       *
+001089*          FIELDS IT FEEDS.)                                *
+001090*-----------------------------------------------------------*
+001091 01  WS-VALIDATION-RC            PIC 9(04) VALUE ZERO.
+001092*-----------------------------------------------------------*
+001093* SHIFT LOOKUP WORK AREA                                    *
+001094*-----------------------------------------------------------*
+001100 01  WS-REQUESTED-SHIFT          PIC X(01) VALUE '1'.
+001101*-----------------------------------------------------------*
+001102* MESSAGE WORK AREA - WS-MESSAGE IS THE SAME PIC X(78) WIDTH*
+001103*   AS PARM-RECORD AND WS-SHIFT-MSG SO NEITHER SOURCE IS    *
+001104*   EVER TRUNCATED OR WRONGLY REJECTED AS OVERSIZE          *
+001105*-----------------------------------------------------------*
+001111 01  WS-RAW-MESSAGE              PIC X(78) VALUE SPACES.
+001120 01  WS-MESSAGE                  PIC X(78) VALUE SPACES.
+001121 01  WS-RESTART-MESSAGE          PIC X(78)
+001122     VALUE 'BATCH RESTARTED'.
+001123 01  WS-UNKNOWN-SHIFT-MESSAGE    PIC X(78)
+001125     VALUE 'UNKNOWN SHIFT CODE - CHECK PARM'.
+001126*
+001127     COPY shiftmsg.
+001130*
+001140*-----------------------------------------------------------*
+001150* DATE/TIME WORK AREA                                       *
+001160*-----------------------------------------------------------*
+001170 01  WS-CURRENT-DATE              PIC 9(06).
+001180 01  WS-CURRENT-TIME              PIC 9(08).
+001182 01  WS-DATE-EDIT                 PIC 99/99/99.
+001184 01  WS-TIME-RAW                  PIC 9(06).
+001186 01  WS-TIME-EDIT                 PIC 99B99B99.
+001188*
+001190*-----------------------------------------------------------*
+001192* STAMPED CONSOLE DISPLAY LINE                               *
+001194*-----------------------------------------------------------*
+001196 01  WS-DISPLAY-MESSAGE           PIC X(96) VALUE SPACES.
+001200 LINKAGE SECTION.
+001210*
+001220*-----------------------------------------------------------*
+001230* PARM PASSED IN FROM THE JCL EXEC STATEMENT.  THE HALFWORD  *
+001231* BINARY LENGTH FIELD MVS PLACES AHEAD OF THE PARM TEXT MUST *
+001232* BE DECLARED HERE OR THE TEXT FIELDS BELOW MAP ONTO IT      *
+001233* INSTEAD OF ONTO THE ACTUAL SHIFT CODE AND RESTART BYTE.    *
+001240*-----------------------------------------------------------*
+001250 01  LS-PARM.
+001255     05  LS-PARM-LEN              PIC S9(4) COMP.
+001260     05  LS-PARM-DATA.
+001265         10  LS-SHIFT-CODE        PIC X(01).
+001270         10  LS-RESTART-IND       PIC X(01).
+001300 PROCEDURE DIVISION USING LS-PARM.
+001310*
+002000 0000-MAINLINE.
+002010     PERFORM 1000-INITIALIZE
+002020         THRU 1000-EXIT.
+002025     IF WS-VALIDATION-RC = ZERO
+002030         PERFORM 2000-DISPLAY-MESSAGE
+002040             THRU 2000-EXIT
+002041         PERFORM 4000-WRITE-PAGE-EXTRACT
+002042             THRU 4000-EXIT
+002043     END-IF.
+002044     MOVE WS-VALIDATION-RC TO RETURN-CODE.
+002045     PERFORM 3000-WRITE-AUDIT-RECORD
+002046         THRU 3000-EXIT.
+002050     STOP RUN.
+002060*
+003000*-----------------------------------------------------------*
+003010* 1000-INITIALIZE - READ THE DAY'S BANNER TEXT FROM THE      *
+003020*                   EXTERNAL PARAMETER FILE                 *
+003030*-----------------------------------------------------------*
+003040 1000-INITIALIZE.
+003041     IF LS-PARM-LEN < 1
+003042         MOVE '1' TO WS-REQUESTED-SHIFT
+003043     ELSE
+003044         IF LS-SHIFT-CODE = SPACE OR LOW-VALUES
+003045             MOVE '1' TO WS-REQUESTED-SHIFT
+003046         ELSE
+003047             MOVE LS-SHIFT-CODE TO WS-REQUESTED-SHIFT
+003048         END-IF
+003049         IF LS-PARM-LEN >= 2
+003050             AND LS-RESTART-IND = 'Y'
+003051             MOVE 'Y' TO WS-RESTART-SW
+003052         END-IF
+003053     END-IF.
+003054     IF WS-RESTART-RUN
+003055         MOVE WS-RESTART-MESSAGE TO WS-RAW-MESSAGE
+003056     ELSE
+003057         PERFORM 1100-LOOKUP-SHIFT-MESSAGE
+003058             THRU 1100-EXIT
+003059         PERFORM 1200-READ-PARMFILE
+003060             THRU 1200-EXIT
+003061     END-IF.
+003062     PERFORM 1300-VALIDATE-MESSAGE
+003063         THRU 1300-EXIT.
+003064     ACCEPT WS-CURRENT-DATE FROM DATE.
+003065     ACCEPT WS-CURRENT-TIME FROM TIME.
+003110 1000-EXIT.
+003120     EXIT.
+003130*
+003140*-----------------------------------------------------------*
+003150* 1100-LOOKUP-SHIFT-MESSAGE - LOOK UP THE GREETING FOR THE   *
+003160*                             REQUESTED SHIFT CODE           *
+003170*-----------------------------------------------------------*
+003180 1100-LOOKUP-SHIFT-MESSAGE.
+003190     SET WS-SHIFT-IDX TO 1.
+003200     SEARCH WS-SHIFT-ENTRY
+003210         AT END
+003220             MOVE 'N' TO WS-SHIFT-FOUND-SW
+003230         WHEN WS-SHIFT-CODE (WS-SHIFT-IDX) = WS-REQUESTED-SHIFT
+003240             MOVE 'Y' TO WS-SHIFT-FOUND-SW
+003250             MOVE WS-SHIFT-MSG (WS-SHIFT-IDX) TO WS-RAW-MESSAGE
+003260     END-SEARCH.
+003262     IF NOT WS-SHIFT-FOUND
+003264         MOVE WS-UNKNOWN-SHIFT-MESSAGE TO WS-RAW-MESSAGE
+003266     END-IF.
+003270 1100-EXIT.
+003280     EXIT.
+003290*
+003300*-----------------------------------------------------------*
+003310* 1200-READ-PARMFILE - AN OPERATOR-MAINTAINED OVERRIDE TEXT  *
+003320*                      TAKES PRIORITY OVER THE SHIFT TABLE.  *
+003321*                      A MISSING PARMFILE DATASET IS TREATED *
+003322*                      THE SAME AS AN EMPTY ONE RATHER THAN   *
+003323*                      ABENDING THE STEP.                     *
+003330*-----------------------------------------------------------*
+003340 1200-READ-PARMFILE.
+003341     OPEN INPUT PARMFILE.
+003342     IF WS-PARMFILE-STATUS NOT = '00'
+003343         MOVE 'Y' TO WS-PARMFILE-EOF-SW
+003344         GO TO 1200-EXIT
+003345     END-IF.
+003360     READ PARMFILE
+003370         AT END
+003380             MOVE 'Y' TO WS-PARMFILE-EOF-SW
+003390     END-READ.
+003400     CLOSE PARMFILE.
+003410     IF NOT WS-PARMFILE-EOF
+003420         AND PARM-RECORD NOT = SPACES
+003425         MOVE 'Y' TO WS-SHIFT-FOUND-SW
+003430         MOVE PARM-RECORD TO WS-RAW-MESSAGE
+003440     END-IF.
+003450 1200-EXIT.
+003460     EXIT.
+003470*
+003480*-----------------------------------------------------------*
+003490* 1300-VALIDATE-MESSAGE - REJECT A BLANK BANNER OR ONE FOR AN*
+003500*                         UNRECOGNIZED SHIFT CODE RATHER THAN*
+003510*                         DISPLAY OR PAGE OUT A DIAGNOSTIC AS*
+003511*                         IF IT WERE A REAL BANNER.  A PARM- *
+003512*                         FILE OVERRIDE ALWAYS COUNTS AS A    *
+003513*                         VALID MESSAGE, REGARDLESS OF SHIFT. *
+003520*-----------------------------------------------------------*
+003530 1300-VALIDATE-MESSAGE.
+003540     IF WS-RAW-MESSAGE = SPACES
+003550         MOVE 8 TO WS-VALIDATION-RC
+003560     ELSE
+003570         IF NOT WS-RESTART-RUN
+003580             AND NOT WS-SHIFT-FOUND
+003590             MOVE 16 TO WS-VALIDATION-RC
+003600         ELSE
+003610             MOVE WS-RAW-MESSAGE TO WS-MESSAGE
+003620             MOVE ZERO TO WS-VALIDATION-RC
+003625         END-IF
+003630     END-IF.
+003640 1300-EXIT.
+003650     EXIT.
+003660*
+004000*-----------------------------------------------------------*
+004010* 2000-DISPLAY-MESSAGE - SHOW THE BANNER ON THE CONSOLE      *
+004020*-----------------------------------------------------------*
+004030 2000-DISPLAY-MESSAGE.
+004031     MOVE WS-CURRENT-DATE TO WS-DATE-EDIT.
+004032     MOVE WS-CURRENT-TIME (1:6) TO WS-TIME-RAW.
+004033     MOVE WS-TIME-RAW TO WS-TIME-EDIT.
+004034     STRING WS-DATE-EDIT DELIMITED BY SIZE
+004035            ' '          DELIMITED BY SIZE
+004036            WS-TIME-EDIT DELIMITED BY SIZE
+004037            ' '          DELIMITED BY SIZE
+004038            WS-MESSAGE   DELIMITED BY SIZE
+004039       INTO WS-DISPLAY-MESSAGE.
+004040     DISPLAY WS-DISPLAY-MESSAGE.
+004050 2000-EXIT.
+004060     EXIT.
+004070*
+005000*-----------------------------------------------------------*
+005010* 3000-WRITE-AUDIT-RECORD - APPEND A HISTORY RECORD SHOWING  *
+005020*                           WHAT WAS DISPLAYED AND WHEN      *
+005030*-----------------------------------------------------------*
+005040 3000-WRITE-AUDIT-RECORD.
+005070     OPEN EXTEND AUDITLOG.
+005080     MOVE WS-CURRENT-DATE TO AUD-RUN-DATE.
+005090     MOVE WS-CURRENT-TIME TO AUD-RUN-TIME.
+005095     MOVE WS-REQUESTED-SHIFT TO AUD-SHIFT-CODE.
+005100     MOVE WS-RAW-MESSAGE TO AUD-MESSAGE.
+005105     MOVE RETURN-CODE TO AUD-RETURN-CODE.
+005110     WRITE AUDIT-RECORD.
+005120     CLOSE AUDITLOG.
+005130 3000-EXIT.
+005140     EXIT.
+005150*
+006000*-----------------------------------------------------------*
+006010* 4000-WRITE-PAGE-EXTRACT - DROP A FIXED-LAYOUT RECORD FOR    *
+006020*                           THE ON-CALL PAGING/CHAT GATEWAY   *
+006030*                           MIDDLEWARE TO PICK UP AND FORWARD.*
+006040*-----------------------------------------------------------*
+006045* PAGEEXT IS APPENDED TO, THE SAME AS AUDITLOG, SO THE       *
+006046* NIGHTLY JCL CAN CATALOG IT ONCE AND KEEP REUSING IT RATHER *
+006047* THAN FAILING ALLOCATION ON EVERY RUN AFTER THE FIRST.      *
+006048*-----------------------------------------------------------*
+006050 4000-WRITE-PAGE-EXTRACT.
+006060     OPEN EXTEND PAGEEXT.
+006070     MOVE WS-CURRENT-DATE TO PGX-RUN-DATE.
+006080     MOVE WS-CURRENT-TIME TO PGX-RUN-TIME.
+006090     MOVE WS-REQUESTED-SHIFT TO PGX-SHIFT-CODE.
+006100     MOVE WS-RESTART-SW TO PGX-RESTART-IND.
+006110     MOVE WS-MESSAGE TO PGX-MESSAGE.
+006120     WRITE PAGE-EXTRACT-RECORD.
+006130     CLOSE PAGEEXT.
+006140 4000-EXIT.
+006150     EXIT.
